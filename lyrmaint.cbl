@@ -0,0 +1,150 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Maintenance transaction for the LYRICS-MASTER file -
+      *          lets operations view and update day names and gift
+      *          lines without a recompile of TWELVE-DAYS.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LYRICS-MAINT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LYRICS-MASTER ASSIGN TO "LYRICS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LY-KEY
+               FILE STATUS IS WS-LYRICS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LYRICS-MASTER.
+           COPY LYRICREC.
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-LYRICS-STATUS PIC XX VALUE "00".
+       01 WS-MENU-CHOICE PIC X VALUE SPACE.
+       01 WS-DAY-CHOICE PIC 99 VALUE 0.
+       01 WS-NEW-TEXT PIC X(80) VALUE SPACES.
+       01 WS-DONE-FLAG PIC X VALUE "N".
+          88 MAINT-DONE VALUE "Y".
+       01 WS-RECORD-FOUND PIC X VALUE "N".
+          88 RECORD-FOUND VALUE "Y".
+       01 WS-LANGUAGE-CODE PIC XX VALUE "EN".
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN I-O LYRICS-MASTER
+           IF WS-LYRICS-STATUS = "35"
+               OPEN OUTPUT LYRICS-MASTER
+               CLOSE LYRICS-MASTER
+               OPEN I-O LYRICS-MASTER
+           END-IF
+           IF WS-LYRICS-STATUS NOT = "00"
+               DISPLAY "ERROR opening LYRICS.DAT, status="
+                       WS-LYRICS-STATUS
+               STOP RUN
+           END-IF
+           DISPLAY "Enter language/branch code (e.g. EN, FR): "
+           ACCEPT WS-LANGUAGE-CODE
+           PERFORM UNTIL MAINT-DONE
+               PERFORM DISPLAY-MENU
+               ACCEPT WS-MENU-CHOICE
+               EVALUATE WS-MENU-CHOICE
+                   WHEN "1"
+                       PERFORM VIEW-DAY
+                   WHEN "2"
+                       PERFORM UPDATE-DAY-NAME
+                   WHEN "3"
+                       PERFORM UPDATE-GIFT-LINE
+                   WHEN "4"
+                       SET MAINT-DONE TO TRUE
+                   WHEN OTHER
+                       DISPLAY "Not a valid choice - enter 1, 2, 3,"
+                               " or 4."
+               END-EVALUATE
+           END-PERFORM
+           CLOSE LYRICS-MASTER
+           DISPLAY "Lyrics maintenance complete."
+           STOP RUN.
+
+       DISPLAY-MENU.
+           DISPLAY " "
+           DISPLAY "LYRICS MAINTENANCE"
+           DISPLAY "1. View a day's name and gift line"
+           DISPLAY "2. Update a day's name"
+           DISPLAY "3. Update a day's gift line"
+           DISPLAY "4. Exit"
+           DISPLAY "Enter choice: "
+           EXIT.
+
+       GET-DAY-CHOICE.
+           DISPLAY "Enter day number: "
+           ACCEPT WS-DAY-CHOICE
+           MOVE WS-LANGUAGE-CODE TO LY-LANGUAGE-CODE
+           MOVE WS-DAY-CHOICE TO LY-DAY-NUM
+           READ LYRICS-MASTER
+               KEY IS LY-KEY
+               INVALID KEY
+                   SET WS-RECORD-FOUND TO "N"
+               NOT INVALID KEY
+                   SET WS-RECORD-FOUND TO "Y"
+           END-READ
+           EXIT.
+
+       VIEW-DAY.
+           PERFORM GET-DAY-CHOICE
+           IF RECORD-FOUND
+               DISPLAY "Day name:  " LY-DAY-NAME
+               DISPLAY "Gift line: " LY-GIFT-LINE
+           ELSE
+               DISPLAY "No record on file for that day."
+           END-IF
+           EXIT.
+
+       UPDATE-DAY-NAME.
+           PERFORM GET-DAY-CHOICE
+           DISPLAY "Enter new day name: "
+           ACCEPT WS-NEW-TEXT
+           IF RECORD-FOUND
+               MOVE WS-NEW-TEXT TO LY-DAY-NAME
+               REWRITE LYRICS-RECORD
+           ELSE
+               MOVE WS-LANGUAGE-CODE TO LY-LANGUAGE-CODE
+               MOVE WS-DAY-CHOICE TO LY-DAY-NUM
+               MOVE WS-NEW-TEXT TO LY-DAY-NAME
+               MOVE SPACES TO LY-GIFT-LINE
+               WRITE LYRICS-RECORD
+           END-IF
+           IF WS-LYRICS-STATUS = "00"
+               DISPLAY "Day name updated."
+           ELSE
+               DISPLAY "ERROR updating day name, status="
+                       WS-LYRICS-STATUS
+           END-IF
+           EXIT.
+
+       UPDATE-GIFT-LINE.
+           PERFORM GET-DAY-CHOICE
+           DISPLAY "Enter new gift line: "
+           ACCEPT WS-NEW-TEXT
+           IF RECORD-FOUND
+               MOVE WS-NEW-TEXT TO LY-GIFT-LINE
+               REWRITE LYRICS-RECORD
+           ELSE
+               MOVE WS-LANGUAGE-CODE TO LY-LANGUAGE-CODE
+               MOVE WS-DAY-CHOICE TO LY-DAY-NUM
+               MOVE WS-NEW-TEXT TO LY-GIFT-LINE
+               MOVE SPACES TO LY-DAY-NAME
+               WRITE LYRICS-RECORD
+           END-IF
+           IF WS-LYRICS-STATUS = "00"
+               DISPLAY "Gift line updated."
+           ELSE
+               DISPLAY "ERROR updating gift line, status="
+                       WS-LYRICS-STATUS
+           END-IF
+           EXIT.
