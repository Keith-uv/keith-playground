@@ -0,0 +1,114 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: One-time loader that seeds LYRICS-MASTER with the
+      *          standard English (EN) day names and gift lines, so a
+      *          freshly-built LYRICS.DAT is not empty before anyone
+      *          has run LYRICS-MAINT by hand.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LYRICS-SEED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LYRICS-MASTER ASSIGN TO "LYRICS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LY-KEY
+               FILE STATUS IS WS-LYRICS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LYRICS-MASTER.
+           COPY LYRICREC.
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-LYRICS-STATUS PIC XX VALUE "00".
+       01 WS-SEED-INDEX PIC 99 VALUE 1.
+
+       01 WS-SEED-DAY-NAMES.
+          05 FILLER PIC X(40) VALUE
+             "On the first day of Christmas".
+          05 FILLER PIC X(40) VALUE
+             "On the second day of Christmas".
+          05 FILLER PIC X(40) VALUE
+             "On the third day of Christmas".
+          05 FILLER PIC X(40) VALUE
+             "On the fourth day of Christmas".
+          05 FILLER PIC X(40) VALUE
+             "On the fifth day of Christmas".
+          05 FILLER PIC X(40) VALUE
+             "On the sixth day of Christmas".
+          05 FILLER PIC X(40) VALUE
+             "On the seventh day of Christmas".
+          05 FILLER PIC X(40) VALUE
+             "On the eighth day of Christmas".
+          05 FILLER PIC X(40) VALUE
+             "On the ninth day of Christmas".
+          05 FILLER PIC X(40) VALUE
+             "On the tenth day of Christmas".
+          05 FILLER PIC X(40) VALUE
+             "On the eleventh day of Christmas".
+          05 FILLER PIC X(40) VALUE
+             "On the twelfth day of Christmas".
+       01 WS-SEED-DAY-NAMES-R REDEFINES WS-SEED-DAY-NAMES.
+          05 WS-SEED-DAY-NAME OCCURS 12 TIMES PIC X(40).
+
+       01 WS-SEED-GIFT-LINES.
+          05 FILLER PIC X(80) VALUE
+             "A partridge in a pear tree.".
+          05 FILLER PIC X(80) VALUE
+             "Two turtle doves,".
+          05 FILLER PIC X(80) VALUE
+             "Three French hens,".
+          05 FILLER PIC X(80) VALUE
+             "Four calling birds,".
+          05 FILLER PIC X(80) VALUE
+             "Five golden rings,".
+          05 FILLER PIC X(80) VALUE
+             "Six geese a-laying,".
+          05 FILLER PIC X(80) VALUE
+             "Seven swans a-swimming,".
+          05 FILLER PIC X(80) VALUE
+             "Eight maids a-milking,".
+          05 FILLER PIC X(80) VALUE
+             "Nine ladies dancing,".
+          05 FILLER PIC X(80) VALUE
+             "Ten lords a-leaping,".
+          05 FILLER PIC X(80) VALUE
+             "Eleven pipers piping,".
+          05 FILLER PIC X(80) VALUE
+             "Twelve drummers drumming,".
+       01 WS-SEED-GIFT-LINES-R REDEFINES WS-SEED-GIFT-LINES.
+          05 WS-SEED-GIFT-LINE OCCURS 12 TIMES PIC X(80).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN I-O LYRICS-MASTER
+           IF WS-LYRICS-STATUS = "35"
+               OPEN OUTPUT LYRICS-MASTER
+               CLOSE LYRICS-MASTER
+               OPEN I-O LYRICS-MASTER
+           END-IF
+           IF WS-LYRICS-STATUS NOT = "00"
+               DISPLAY "ERROR opening LYRICS.DAT, status="
+                       WS-LYRICS-STATUS
+               STOP RUN
+           END-IF
+           PERFORM VARYING WS-SEED-INDEX FROM 1 BY 1
+                   UNTIL WS-SEED-INDEX > 12
+               MOVE "EN" TO LY-LANGUAGE-CODE
+               MOVE WS-SEED-INDEX TO LY-DAY-NUM
+               MOVE WS-SEED-DAY-NAME(WS-SEED-INDEX) TO LY-DAY-NAME
+               MOVE WS-SEED-GIFT-LINE(WS-SEED-INDEX) TO LY-GIFT-LINE
+               WRITE LYRICS-RECORD
+                   INVALID KEY
+                       REWRITE LYRICS-RECORD
+               END-WRITE
+           END-PERFORM
+           CLOSE LYRICS-MASTER
+           DISPLAY "LYRICS.DAT seeded with standard EN lyrics."
+           STOP RUN.
