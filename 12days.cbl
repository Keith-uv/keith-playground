@@ -9,58 +9,329 @@
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LYRICS-MASTER ASSIGN TO "LYRICS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LY-KEY
+               FILE STATUS IS WS-LYRICS-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+           SELECT PRINT-FILE ASSIGN TO "SONGRPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRINT-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT SIGNAGE-FILE ASSIGN TO "SIGNAGE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SIGNAGE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  LYRICS-MASTER.
+           COPY LYRICREC.
+
+       FD  CHECKPOINT-FILE.
+           COPY CHKPTREC.
+
+       FD  PRINT-FILE.
+       01 PRINT-LINE PIC X(132).
+
+       FD  AUDIT-FILE.
+           COPY AUDITREC.
+
+       FD  SIGNAGE-FILE.
+           COPY SIGNREC.
+
        WORKING-STORAGE SECTION.
 
+       01 WS-NUM-DAYS PIC 99 VALUE 12.
+       01 WS-DAYS-CHECK PIC 9(5) VALUE 0.
        01 WS-LYRICS.
-          05 WS-DAYS OCCURS 12 TIMES INDEXED BY IDX.
+          05 WS-DAYS OCCURS 1 TO 31 TIMES DEPENDING ON WS-NUM-DAYS
+                     INDEXED BY IDX.
              10 WS-DAY-LYRICS PIC X(80).
        01 WS-DAY-NAMES.
-          05 WS-DAY OCCURS 12 TIMES INDEXED BY DAY-INDEX.
+          05 WS-DAY OCCURS 1 TO 31 TIMES DEPENDING ON WS-NUM-DAYS
+                    INDEXED BY DAY-INDEX.
              10 WS-DAY-NAME PIC X(40).
        01 WS-USER-INPUT PIC X VALUE SPACE.
        01 WS-INDEX PIC 99 VALUE 1.
+       01 WS-LYRICS-STATUS PIC XX VALUE "00".
+       01 WS-LYRICS-OPEN-FLAG PIC X VALUE "N".
+          88 LYRICS-FILE-OPEN VALUE "Y".
+       01 WS-CHKPT-STATUS PIC XX VALUE "00".
+       01 WS-PRINT-STATUS PIC XX VALUE "00".
+       01 WS-AUDIT-STATUS PIC XX VALUE "00".
+       01 WS-SIGNAGE-STATUS PIC XX VALUE "00".
+
+       01 WS-CURRENT-DATE-TIME PIC X(21).
+       01 WS-RUN-DATE PIC X(8).
+       01 WS-RUN-ID PIC X(6).
+       01 WS-OPERATOR-ID PIC X(8) VALUE "UNKNOWN".
+       01 WS-TERMINAL-ID PIC X(8) VALUE "UNKNOWN".
+       01 WS-LAST-DAY-SHOWN PIC 99 VALUE 0.
+       01 WS-LANGUAGE-CODE PIC XX VALUE "EN".
+
+       01 WS-PARM-STRING PIC X(80) VALUE SPACES.
+       01 WS-PARM-TOKENS.
+          05 WS-PARM-TOKEN OCCURS 10 TIMES
+                           INDEXED BY PT-IDX PIC X(20).
+       01 WS-RUN-MODE PIC X VALUE "I".
+          88 BATCH-MODE VALUE "B".
+          88 INTERACTIVE-MODE VALUE "I".
+       01 WS-QUIT-FLAG PIC X VALUE "N".
+          88 OPERATOR-QUIT VALUE "Y".
+       01 WS-PARM-VALUE PIC X(15).
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
+           PERFORM PARSE-RUN-PARM
            PERFORM INITIALIZE-LYRICS
-           PERFORM UNTIL WS-INDEX > 12
-               DISPLAY "Press ENTER to see the next part of the song:"
-               ACCEPT WS-USER-INPUT
-               IF WS-USER-INPUT = SPACE
-                  PERFORM DISPLAY-LYRICS
-                  ADD 1 TO WS-INDEX
+           PERFORM READ-CHECKPOINT
+           PERFORM OPEN-REPORT
+           PERFORM OPEN-SIGNAGE
+           PERFORM UNTIL WS-INDEX > WS-NUM-DAYS
+               IF BATCH-MODE
+                   PERFORM DISPLAY-LYRICS
+                   PERFORM WRITE-CHECKPOINT
+                   MOVE WS-INDEX TO WS-LAST-DAY-SHOWN
+                   ADD 1 TO WS-INDEX
+               ELSE
+                   DISPLAY "Press ENTER for the next part of the song,"
+                           " or Q to quit:"
+                   ACCEPT WS-USER-INPUT
+                   IF WS-USER-INPUT = SPACE
+                      PERFORM DISPLAY-LYRICS
+                      PERFORM WRITE-CHECKPOINT
+                      MOVE WS-INDEX TO WS-LAST-DAY-SHOWN
+                      ADD 1 TO WS-INDEX
+                   ELSE IF WS-USER-INPUT = "Q" OR WS-USER-INPUT = "q"
+                      SET OPERATOR-QUIT TO TRUE
+                      COMPUTE WS-INDEX = WS-NUM-DAYS + 1
+                   ELSE
+                      DISPLAY "Not a recognized response - press "
+                              "ENTER to continue or Q to quit."
+                   END-IF
+                   END-IF
                END-IF
            END-PERFORM
-           DISPLAY "Merry Christmas!"
+           PERFORM CLOSE-REPORT
+           PERFORM CLOSE-SIGNAGE
+           PERFORM WRITE-AUDIT-RECORD
+           IF OPERATOR-QUIT
+               DISPLAY "Exiting at operator request."
+           ELSE
+               DISPLAY "Merry Christmas!"
+           END-IF
            STOP RUN.
 
+       PARSE-RUN-PARM.
+           ACCEPT WS-PARM-STRING FROM COMMAND-LINE
+           UNSTRING WS-PARM-STRING DELIMITED BY ALL SPACES
+               INTO WS-PARM-TOKEN(1) WS-PARM-TOKEN(2) WS-PARM-TOKEN(3)
+                    WS-PARM-TOKEN(4) WS-PARM-TOKEN(5) WS-PARM-TOKEN(6)
+                    WS-PARM-TOKEN(7) WS-PARM-TOKEN(8) WS-PARM-TOKEN(9)
+                    WS-PARM-TOKEN(10)
+           END-UNSTRING
+           PERFORM VARYING PT-IDX FROM 1 BY 1 UNTIL PT-IDX > 10
+               IF WS-PARM-TOKEN(PT-IDX) = "BATCH"
+                   SET BATCH-MODE TO TRUE
+               END-IF
+               IF WS-PARM-TOKEN(PT-IDX)(1:5) = "DAYS="
+                   MOVE WS-PARM-TOKEN(PT-IDX)(6:15) TO WS-PARM-VALUE
+                   IF FUNCTION TRIM(WS-PARM-VALUE) IS NUMERIC
+                       COMPUTE WS-DAYS-CHECK =
+                           FUNCTION NUMVAL(FUNCTION TRIM(WS-PARM-VALUE))
+                       IF WS-DAYS-CHECK < 1 OR WS-DAYS-CHECK > 31
+                           DISPLAY "DAYS= value out of range (1-31), "
+                                   "using 12."
+                           MOVE 12 TO WS-NUM-DAYS
+                       ELSE
+                           MOVE WS-DAYS-CHECK TO WS-NUM-DAYS
+                       END-IF
+                   END-IF
+               END-IF
+               IF WS-PARM-TOKEN(PT-IDX)(1:5) = "OPID="
+                   MOVE WS-PARM-TOKEN(PT-IDX)(6:8) TO WS-OPERATOR-ID
+               END-IF
+               IF WS-PARM-TOKEN(PT-IDX)(1:5) = "TERM="
+                   MOVE WS-PARM-TOKEN(PT-IDX)(6:8) TO WS-TERMINAL-ID
+               END-IF
+               IF WS-PARM-TOKEN(PT-IDX)(1:5) = "LANG="
+                   MOVE WS-PARM-TOKEN(PT-IDX)(6:2) TO WS-LANGUAGE-CODE
+               END-IF
+           END-PERFORM
+           EXIT.
+
        INITIALIZE-LYRICS.
-           MOVE "On the first day of Christmas my true love sent to me"
-           TO WS-DAY-NAME(1).
-           MOVE "A partridge in a pear tree." TO WS-DAYS(1).
-
-           MOVE "On the second day of Christmas my true love sent to me"
-           TO WS-DAY-NAME(2).
-           MOVE "Two turtle doves, " TO WS-DAYS(2).
-           MOVE "And a partridge in a pear tree." TO WS-DAYS(3).
-
-           MOVE "Three French hens," TO WS-DAYS(4).
-           MOVE "Four calling birds," TO WS-DAYS(5).
-           MOVE "Five golden rings," TO WS-DAYS(6).
-           MOVE "Six geese a-laying," TO WS-DAYS(7).
-           MOVE "Seven swans a-swimming," TO WS-DAYS(8).
-           MOVE "Eight maids a-milking," TO WS-DAYS(9).
-           MOVE "Nine ladies dancing," TO WS-DAYS(10).
-           MOVE "Ten lords a-leaping," TO WS-DAYS(11).
-           MOVE "Eleven pipers piping," TO WS-DAYS(12).
+           SET WS-LYRICS-OPEN-FLAG TO "N"
+           OPEN INPUT LYRICS-MASTER
+           IF WS-LYRICS-STATUS = "00"
+               SET LYRICS-FILE-OPEN TO TRUE
+           END-IF
+           PERFORM VARYING DAY-INDEX FROM 1 BY 1
+                   UNTIL DAY-INDEX > WS-NUM-DAYS
+               IF LYRICS-FILE-OPEN
+                   MOVE WS-LANGUAGE-CODE TO LY-LANGUAGE-CODE
+                   MOVE DAY-INDEX TO LY-DAY-NUM
+                   READ LYRICS-MASTER
+                       KEY IS LY-KEY
+                       INVALID KEY
+                           MOVE SPACES TO LY-DAY-NAME LY-GIFT-LINE
+                   END-READ
+               ELSE
+                   MOVE SPACES TO LY-DAY-NAME LY-GIFT-LINE
+               END-IF
+               MOVE LY-DAY-NAME TO WS-DAY-NAME(DAY-INDEX)
+               MOVE LY-GIFT-LINE TO WS-DAY-LYRICS(DAY-INDEX)
+           END-PERFORM
+           IF LYRICS-FILE-OPEN
+               CLOSE LYRICS-MASTER
+           END-IF
+           EXIT.
+
+       READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+               IF WS-CHKPT-STATUS = "00"
+                   AND CK-LANGUAGE-CODE = WS-LANGUAGE-CODE
+                   AND CK-LAST-DAY NUMERIC
+                   AND CK-LAST-DAY < WS-NUM-DAYS
+                   COMPUTE WS-INDEX = CK-LAST-DAY + 1
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           EXIT.
+
+       WRITE-CHECKPOINT.
+           MOVE WS-LANGUAGE-CODE TO CK-LANGUAGE-CODE
+           MOVE WS-INDEX TO CK-LAST-DAY
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CHKPT-STATUS NOT = "00"
+               DISPLAY "ERROR opening CHKPT.DAT, status="
+                       WS-CHKPT-STATUS
+           ELSE
+               WRITE CHECKPOINT-RECORD
+               IF WS-CHKPT-STATUS NOT = "00"
+                   DISPLAY "ERROR writing CHKPT.DAT, status="
+                           WS-CHKPT-STATUS
+               END-IF
+           END-IF
+           CLOSE CHECKPOINT-FILE
+           EXIT.
+
+       OPEN-REPORT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CURRENT-DATE-TIME(1:8) TO WS-RUN-DATE
+           MOVE WS-CURRENT-DATE-TIME(9:6) TO WS-RUN-ID
+           IF WS-INDEX > 1
+               OPEN EXTEND PRINT-FILE
+               IF WS-PRINT-STATUS NOT = "00"
+                   OPEN OUTPUT PRINT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT PRINT-FILE
+           END-IF
+           MOVE SPACES TO PRINT-LINE
+           STRING "TWELVE DAYS OF CHRISTMAS - RUN DATE: " WS-RUN-DATE
+                  "  RUN-ID: " WS-RUN-ID
+                  DELIMITED BY SIZE INTO PRINT-LINE
+           PERFORM WRITE-PRINT-LINE
+           MOVE SPACES TO PRINT-LINE
+           PERFORM WRITE-PRINT-LINE
+           EXIT.
+
+       WRITE-PRINT-LINE.
+           WRITE PRINT-LINE
+           IF WS-PRINT-STATUS NOT = "00"
+               DISPLAY "ERROR writing SONGRPT.TXT, status="
+                       WS-PRINT-STATUS
+           END-IF
+           EXIT.
+
+       WRITE-REPORT-LINE.
+           MOVE SPACES TO PRINT-LINE
+           STRING WS-DAY-NAME(WS-INDEX) DELIMITED BY SIZE
+               INTO PRINT-LINE
+           PERFORM WRITE-PRINT-LINE
+           PERFORM VARYING IDX FROM WS-INDEX BY -1 UNTIL IDX < 1
+               MOVE SPACES TO PRINT-LINE
+               IF IDX = 1 AND WS-INDEX > 1
+                   STRING "  And " WS-DAY-LYRICS(IDX)
+                       DELIMITED BY SIZE INTO PRINT-LINE
+               ELSE
+                   STRING "  " WS-DAY-LYRICS(IDX)
+                       DELIMITED BY SIZE INTO PRINT-LINE
+               END-IF
+               PERFORM WRITE-PRINT-LINE
+           END-PERFORM
+           MOVE SPACES TO PRINT-LINE
+           PERFORM WRITE-PRINT-LINE
+           EXIT.
+
+       CLOSE-REPORT.
+           CLOSE PRINT-FILE
+           EXIT.
 
+       WRITE-AUDIT-RECORD.
+           MOVE WS-OPERATOR-ID TO AU-OPERATOR-ID
+           MOVE WS-TERMINAL-ID TO AU-TERMINAL-ID
+           MOVE WS-RUN-DATE TO AU-RUN-DATE
+           MOVE WS-RUN-ID TO AU-RUN-TIME
+           MOVE WS-RUN-MODE TO AU-RUN-MODE
+           MOVE WS-LAST-DAY-SHOWN TO AU-FINAL-DAY
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           WRITE AUDIT-RECORD
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "ERROR writing AUDITLOG.TXT, status="
+                       WS-AUDIT-STATUS
+           END-IF
+           CLOSE AUDIT-FILE
+           EXIT.
+
+       OPEN-SIGNAGE.
+           IF WS-INDEX > 1
+               OPEN EXTEND SIGNAGE-FILE
+               IF WS-SIGNAGE-STATUS NOT = "00"
+                   OPEN OUTPUT SIGNAGE-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT SIGNAGE-FILE
+           END-IF
+           EXIT.
+
+       WRITE-SIGNAGE-EXTRACT.
+           MOVE WS-RUN-DATE TO SG-RUN-DATE
+           MOVE WS-INDEX TO SG-DAY-NUM
+           MOVE WS-DAY-NAME(WS-INDEX) TO SG-DAY-NAME
+           MOVE WS-DAY-LYRICS(WS-INDEX) TO SG-GIFT-LINE
+           WRITE SIGNAGE-RECORD
+           IF WS-SIGNAGE-STATUS NOT = "00"
+               DISPLAY "ERROR writing SIGNAGE.DAT, status="
+                       WS-SIGNAGE-STATUS
+           END-IF
+           EXIT.
+
+       CLOSE-SIGNAGE.
+           CLOSE SIGNAGE-FILE
            EXIT.
 
        DISPLAY-LYRICS.
            DISPLAY WS-DAY-NAME(WS-INDEX)
            PERFORM VARYING IDX FROM WS-INDEX BY -1 UNTIL IDX < 1
-               DISPLAY WS-DAYS(IDX)
+               IF IDX = 1 AND WS-INDEX > 1
+                   DISPLAY "And " WS-DAY-LYRICS(IDX)
+               ELSE
+                   DISPLAY WS-DAY-LYRICS(IDX)
+               END-IF
            END-PERFORM
+           PERFORM WRITE-REPORT-LINE
+           PERFORM WRITE-SIGNAGE-EXTRACT
            EXIT.
