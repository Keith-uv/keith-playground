@@ -0,0 +1,9 @@
+      ******************************************************************
+      * SIGNREC - fixed-format extract record picked up by the lobby
+      * signage feed and the marketing mailer batch job.
+      ******************************************************************
+       01 SIGNAGE-RECORD.
+          05 SG-RUN-DATE          PIC X(8).
+          05 SG-DAY-NUM           PIC 99.
+          05 SG-DAY-NAME          PIC X(40).
+          05 SG-GIFT-LINE         PIC X(80).
