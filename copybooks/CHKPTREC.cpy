@@ -0,0 +1,8 @@
+      ******************************************************************
+      * CHKPTREC - restart checkpoint record. Holds the last countdown
+      * day that was fully displayed, so a rerun after an abend can
+      * pick up on the next day instead of replaying the whole song.
+      ******************************************************************
+       01 CHECKPOINT-RECORD.
+          05 CK-LANGUAGE-CODE    PIC XX.
+          05 CK-LAST-DAY         PIC 99.
