@@ -0,0 +1,12 @@
+      ******************************************************************
+      * LYRICREC - record layout for the LYRICS-MASTER file.
+      * One record per countdown day per language/branch code, so
+      * wording changes (and region-specific lyric sets) are a data
+      * edit instead of a recompile.
+      ******************************************************************
+       01 LYRICS-RECORD.
+          05 LY-KEY.
+             10 LY-LANGUAGE-CODE PIC XX.
+             10 LY-DAY-NUM       PIC 99.
+          05 LY-DAY-NAME         PIC X(40).
+          05 LY-GIFT-LINE        PIC X(80).
