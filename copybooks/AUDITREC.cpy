@@ -0,0 +1,12 @@
+      ******************************************************************
+      * AUDITREC - one usage record per run of TWELVE-DAYS, so season
+      * end reporting can show who ran the countdown and how far they
+      * got before quitting.
+      ******************************************************************
+       01 AUDIT-RECORD.
+          05 AU-OPERATOR-ID      PIC X(8).
+          05 AU-TERMINAL-ID      PIC X(8).
+          05 AU-RUN-DATE         PIC X(8).
+          05 AU-RUN-TIME         PIC X(6).
+          05 AU-RUN-MODE         PIC X.
+          05 AU-FINAL-DAY        PIC 99.
